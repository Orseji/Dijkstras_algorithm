@@ -0,0 +1,15 @@
+*>****************************************************************
+*> Copybook: NETREC
+*> Purpose:  One edge of the facility network adjacency data.
+*>           Read by dijkstras_algorithm to build
+*>           networkAdjacentTable at run time instead of the
+*>           edges being coded into the program as literals.
+*> 181012 OS   original inline layout (see dijkstras_algorithm)
+*> 260808 OS   pulled out to its own copybook, file-loaded edges
+*> 260808 OS   netToNode may be blank to declare netFromNode as
+*>             a node with no edge, e.g. for an isolated site
+*>****************************************************************
+01 netEdgeRecord.
+    02 netFromNode pic x(01).
+    02 netToNode pic x(01).
+    02 netEdgeWeight pic s9(06) sign is leading separate.
