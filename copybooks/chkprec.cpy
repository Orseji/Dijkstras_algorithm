@@ -0,0 +1,12 @@
+*>****************************************************************
+*> Copybook: CHKPREC
+*> Purpose:  Restart checkpoint for dAlgorithm's outer node
+*>           loop - the last outer index fully completed and
+*>           the visited/not-visited flag for every node at
+*>           that point, so an operator can restart the job
+*>           from the last completed node instead of node 1.
+*> 260808 OS   added for dAlgorithm restart support
+*>****************************************************************
+01 chkCheckpointRecord.
+    02 chkLastCompletedX pic 9(04).
+    02 chkNodeVisitedFlags pic x(26).
