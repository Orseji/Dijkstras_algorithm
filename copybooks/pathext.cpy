@@ -0,0 +1,15 @@
+*>****************************************************************
+*> Copybook: PATHEXT
+*> Purpose:  One fixed-format record per shortest path dAlgorithm
+*>           computed, for downstream routing systems that pick
+*>           up EXTFILE - no headings, no " -> " separators, just
+*>           positional fields so another program's FD can line
+*>           straight up against pathExtractRecord below.
+*> 260808 OS   added for the downstream routing extract
+*>****************************************************************
+01 pathExtractRecord.
+    02 pextOriginNode pic x(01).
+    02 pextDestNode pic x(01).
+    02 pextTotalDistance pic 9(06).
+    02 pextPathNodeCount pic 9(02).
+    02 pextPathNodes pic x(26).
