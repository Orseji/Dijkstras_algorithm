@@ -0,0 +1,25 @@
+*>****************************************************************
+*> Copybook: PARMREC
+*> Purpose:  Run-time selection of the origin node (and an
+*>           optional single destination node) for
+*>           dijkstras_algorithm, read from PARMFILE.  A space
+*>           in parmDestNode means "report every destination
+*>           from the origin", matching the old all-nodes
+*>           behaviour.
+*> 260808 OS   added for runtime origin/destination selection
+*> 260808 OS   added parmRestartFlag - "Y" tells dAlgorithm to
+*>             honour CHKFILE (an operator restart after an
+*>             abend); space/anything else means a normal run,
+*>             which ignores whatever CHKFILE happens to hold
+*>             left over from the last completed run.
+*> 260808 OS   added parmAllPairsFlag - "Y" runs every node as
+*>             origin and reports the full node-by-node distance
+*>             and path matrix; parmOriginNode/parmDestNode are
+*>             ignored in that mode, since every node is an
+*>             origin and every node is a destination.
+*>****************************************************************
+01 parmRecord.
+    02 parmOriginNode pic x(01).
+    02 parmDestNode pic x(01).
+    02 parmRestartFlag pic x(01).
+    02 parmAllPairsFlag pic x(01).
