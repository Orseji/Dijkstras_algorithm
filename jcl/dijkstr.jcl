@@ -0,0 +1,68 @@
+//DIJKSTR  JOB (ACCTNO),'SHORTEST PATH',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*
+//* Runs dijkstras_algorithm against the network in NETFILE (see
+//* netrec.cpy), with an optional PARMFILE override of the run's
+//* origin/destination node (see parmrec.cpy). STEP005 clears out
+//* any RPTFILE/EXTFILE/TRCFILE left over from the last time this
+//* job ran - STEP010 always creates them fresh - then STEP010 does
+//* all of the work: load/validate the network, run dAlgorithm, and
+//* write RPTFILE, EXTFILE and TRCFILE. STEP020 just delivers the
+//* printed report to SYSOUT for the operator once there is a
+//* report to deliver.
+//*
+//* validateNetwork rejects bad adjacency data (negative weight,
+//* self-loop, an asymmetric A-B/B-A pair, an orphan node, or an
+//* origin/destination PARMFILE asked for that isn't actually in
+//* the network) by setting RETURN-CODE 16 and stopping the run
+//* before dAlgorithm or either output step runs - RPTFILE/EXTFILE
+//* are never opened in that case, so STEP020's COND=(16,LE,...)
+//* below keeps the job from trying to print a report that was
+//* never written - LE, not LT, so RC=16 itself is also bypassed.
+//*
+//* PARMFILE's parmAllPairsFlag = "Y" runs every node as origin in
+//* one pass and reports the full node-by-node distance/path matrix
+//* instead of one origin's paths - parmOriginNode/parmDestNode are
+//* ignored in that mode.
+//*
+//* Restart: dAlgorithm checkpoints its outer node loop to CHKFILE
+//* after every node it finishes (see chkprec.cpy), but only reads
+//* that checkpoint back when PARMFILE's parmRestartFlag is "Y" -
+//* a normal, non-restart run always starts fresh at node 1 no
+//* matter what CHKFILE still holds from the last time this job
+//* completed. After an abend, set parmRestartFlag to "Y" in
+//* PARMFILE and restart this job at STEP010 - CATLG disposition on
+//* CHKFILE means the checkpoint survives the abend and is read
+//* again on the rerun. Do not restart at STEP020.
+//*
+//STEP005  EXEC PGM=IEFBR14
+//RPTFILE  DD DISP=(MOD,DELETE),DSN=PROD.DIJKSTRA.RPTFILE,
+//            UNIT=SYSDA,SPACE=(TRK,0)
+//EXTFILE  DD DISP=(MOD,DELETE),DSN=PROD.DIJKSTRA.EXTFILE,
+//            UNIT=SYSDA,SPACE=(TRK,0)
+//TRCFILE  DD DISP=(MOD,DELETE),DSN=PROD.DIJKSTRA.TRCFILE,
+//            UNIT=SYSDA,SPACE=(TRK,0)
+//*
+//STEP010  EXEC PGM=DIJKSTR
+//STEPLIB  DD DISP=SHR,DSN=PROD.DIJKSTRA.LOADLIB
+//NETFILE  DD DISP=SHR,DSN=PROD.DIJKSTRA.NETFILE
+//PARMFILE DD DISP=SHR,DSN=PROD.DIJKSTRA.PARMFILE
+//CHKFILE  DD DISP=(MOD,CATLG,CATLG),DSN=PROD.DIJKSTRA.CHKFILE,
+//            UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=VB,LRECL=34,BLKSIZE=0)
+//RPTFILE  DD DISP=(NEW,CATLG,DELETE),DSN=PROD.DIJKSTRA.RPTFILE,
+//            UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=VB,LRECL=169,BLKSIZE=0)
+//EXTFILE  DD DISP=(NEW,CATLG,DELETE),DSN=PROD.DIJKSTRA.EXTFILE,
+//            UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=VB,LRECL=40,BLKSIZE=0)
+//TRCFILE  DD DISP=(NEW,CATLG,DELETE),DSN=PROD.DIJKSTRA.TRCFILE,
+//            UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=VB,LRECL=136,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=(16,LE,STEP010)
+//SYSUT1   DD DISP=SHR,DSN=PROD.DIJKSTRA.RPTFILE
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
