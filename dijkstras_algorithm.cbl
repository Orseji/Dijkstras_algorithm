@@ -3,9 +3,17 @@
 *> Date: 181012
 *> Purpose: Dijkstra's Algorithm
 *> Tectonics: cobc
+*>
+*> Modification History
+*> 260808 OS  Network topology is now read from NETFILE (see the
+*>            netrec copybook) instead of being coded as literal
+*>            MOVE statements - see readNetworkFile/createNetwork.
+*> 260808 OS  dAlgorithm now writes every node pick/visit to
+*>            TRCFILE - see openAuditLog/writeAuditPick/
+*>            writeAuditVisited.
 *>****************************************************************
 
-*> Adjacent matrix
+*> Adjacent matrix (sample data shipped in data/netfile.dat)
 *>  |A|B|C|D|E|F|
 *> -+-+-+-+-+-+-+
 *> A|0|2|4|0|0|0|
@@ -22,17 +30,66 @@
 *> -+-+-+-+-+-+-+
 IDENTIFICATION DIVISION.
 PROGRAM-ID. dijkstras_algorithm.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    select networkFile assign to "NETFILE"
+        organization is line sequential
+        file status is networkFileStatus.
+    select reportFile assign to "RPTFILE"
+        organization is line sequential
+        file status is reportFileStatus.
+    select parmFile assign to "PARMFILE"
+        organization is line sequential
+        file status is parmFileStatus.
+    select checkpointFile assign to "CHKFILE"
+        organization is line sequential
+        file status is checkpointFileStatus.
+    select auditLogFile assign to "TRCFILE"
+        organization is line sequential
+        file status is auditLogFileStatus.
+    select pathExtractFile assign to "EXTFILE"
+        organization is line sequential
+        file status is pathExtractFileStatus.
+
 DATA DIVISION.
 FILE SECTION.
+FD  networkFile.
+    copy "netrec.cpy".
+
+FD  reportFile.
+01 reportRecord pic x(165).
+
+FD  parmFile.
+    copy "parmrec.cpy".
+
+FD  checkpointFile.
+    copy "chkprec.cpy".
+
+FD  auditLogFile.
+01 auditLogRecord pic x(132).
+
+FD  pathExtractFile.
+    copy "pathext.cpy".
+
 WORKING-STORAGE SECTION.
 
+*> netNodeCount (how many distinct nodes readNetworkFile found in
+*> NETFILE) drives every OCCURS DEPENDING ON below, so the tables
+*> stretch to fit whatever network is loaded, up to maxNetworkNodes,
+*> instead of being capped at the 6-node sample graph.
+01 maxNetworkNodes pic 9(6) value 26.
+01 netNodeCount pic 9(6) value 0.
+
 01 networkAdjacentTable.
-    02 networkAdjacentTableHOcr occurs 6.
+    02 networkAdjacentTableHOcr occurs 1 to 26 times
+            depending on netNodeCount.
         03 networkHNode pic x(1).
         03 networkHWeightVal pic 9(6).
         03 networkHNodeVisited pic 9(1).
             88 hNodeIsVisited value 1, false 0.
-        03 networkAdjacentTableVOcr occurs 6.
+        03 networkAdjacentTableVOcr occurs 1 to 26 times
+                depending on netNodeCount.
             04 networkVNode pic x(1).
             04 networkVWeightVal pic 9(6).
             04 networkDistanceVal pic 9(6).
@@ -40,14 +97,18 @@ WORKING-STORAGE SECTION.
                 88 nodeIsVisited value 1, false 0.
 
 01 trackingPathTable.
-    02 trackingPathHeadTableOcr occurs 6.
+    02 trackingPathHeadTableOcr occurs 1 to 26 times
+            depending on netNodeCount.
         03 trackingPathHead pic x(1).
+        03 trackingPathTotalDistance pic 9(6).
         03 trackingPathTableGrp.
-            04 trackingPathTableOcr occurs 5.
+            04 trackingPathTableOcr occurs 1 to 26 times
+                    depending on netNodeCount.
                 05 trackingPathNodeVal pic x(1).
 
 01 pathBuilderTable.
-    02 pathBuilderOcr occurs 5.
+    02 pathBuilderOcr occurs 1 to 26 times
+            depending on netNodeCount.
         03 pathBuilderVal pic x(1).
 
 01 currentNodeDataArea.
@@ -82,9 +143,12 @@ WORKING-STORAGE SECTION.
 01 skipNode pic 9(1).
     88 skip value 1, false 0.
 
+*> debugLogger/displayToLogFile are the scratch buffer and
+*> on/off switch for the dAlgorithm audit trail - see
+*> openAuditLog/writeAuditPick/writeAuditVisited.
 01 debugLogger pic x(2000).
 01 displayToLogFile pic 9(1).
-    88 dsiplayNodesAfterVisitFalse value 1, false 0.
+    88 auditLoggingEnabled value 1, false 0.
 
 01 weightValueFromHNode pic 9(6).
 01 valueToDisplay pic 9(6).
@@ -93,281 +157,952 @@ WORKING-STORAGE SECTION.
 01 showThisNode pic 9(1).
     88 showNode value 1, false 0.
 
+*>-------------------------------------------------------------
+*> network file load - see readNetworkFile/createNetwork
+*>-------------------------------------------------------------
+01 networkFileStatus pic x(2).
+
+*>-------------------------------------------------------------
+*> shortest-path report - see produceShortestPathReport
+*>-------------------------------------------------------------
+01 reportFileStatus pic x(2).
+*> 31 fixed prefix bytes (see writeReportDetailLine) + the full
+*> 130-byte pathDisplayArea - wide enough for the longest path a
+*> 26-node network (maxNetworkNodes) can ever produce.
+01 reportLine pic x(165).
+01 runDateYYYYMMDD pic 9(8).
+01 runDateDisplay pic x(10).
+
+01 pathDisplayArea pic x(130).
+01 pathDisplayPtr pic 9(4).
+01 totalDistanceDisplay pic zzzzz9.
+
+*>-------------------------------------------------------------
+*> run parameters - origin/destination node selection; see
+*> readRunParameters. A space destinationNode means "report all".
+*> restartRequestedSwitch (from parmRestartFlag) tells
+*> loadCheckpoint whether this run is an operator restart that
+*> should honour CHKFILE, or a normal run that should not - see
+*> loadCheckpoint.
+*>-------------------------------------------------------------
+01 parmFileStatus pic x(2).
+
+01 originNode pic x(1).
+01 destinationNode pic x(1).
+
+01 restartRequestedSwitch pic 9(1).
+    88 restartRequested value 1, false 0.
+
+01 allPairsRequestedSwitch pic 9(1).
+    88 allPairsRequested value 1, false 0.
+
+*> Set by readNetworkFile when NETFILE could not be opened, so
+*> createNetwork can skip the rest of network setup (there is no
+*> node list to arrange or adjacency to build) and the mainline
+*> can fail fast with RETURN-CODE 16 instead of running against
+*> an empty network - or, before this switch existed, running the
+*> read loop below against a file that never opened at all.
+01 networkLoadFailedSwitch pic 9(1).
+    88 networkLoadFailed value 1, false 0.
+
+
+01 netNodeListTable.
+    02 netNodeListOcr occurs 26.
+        03 netNodeListVal pic x(1).
+01 netNodeSwapVal pic x(1).
+
+*> 650 = 26 nodes x 25 possible directed neighbours apiece
+01 netEdgeTable.
+    02 netEdgeOcr occurs 650.
+        03 netEdgeFromVal pic x(1).
+        03 netEdgeToVal pic x(1).
+        03 netEdgeWeightVal pic s9(6).
+01 netEdgeCount pic 9(6) value 0.
+
+01 netRowIdx pic 9(6).
+01 netColIdx pic 9(6).
+01 netEdgeIdx pic 9(6).
+
+*> dedicated index for produceAllPairsMatrix's own outer loop -
+*> netRowIdx is already used as the loop index inside
+*> arrangeNodeListWithOriginFirst/initializeAdjacencyFromEdges,
+*> both of which that loop performs once per origin, so reusing
+*> netRowIdx there too would let those inner loops clobber the
+*> outer one's counter mid-iteration.
+01 allPairsOriginIdx pic 9(6).
+
+*> arrangeNodeListWithOriginFirst swaps the requested origin into
+*> row 1 of netNodeListTable every time it runs, so
+*> produceAllPairsMatrix snapshots the node order here once,
+*> before the first swap, and drives its own origin loop off this
+*> copy instead of off netNodeListTable, which keeps reordering
+*> under it.
+01 allPairsNodeListTable.
+    02 allPairsNodeListOcr occurs 26.
+        03 allPairsNodeListVal pic x(1).
+01 netFromPos pic 9(6).
+01 netToPos pic 9(6).
+01 netLookupNode pic x(1).
+01 netLookupPos pic 9(6).
+
+01 netNodeFoundSwitch pic 9(1).
+    88 netNodeFound value 1, false 0.
+
+*>-------------------------------------------------------------
+*> adjacency data validation - see validateNetwork
+*>-------------------------------------------------------------
+01 validationFailureSwitch pic 9(1).
+    88 validationFailed value 1, false 0.
+01 validationMessage pic x(80).
+01 validationWeightDisplay pic -(6)9.
+
+*>-------------------------------------------------------------
+*> dAlgorithm restart checkpoint - see loadCheckpoint/
+*> writeCheckpoint. CHKFILE is rewritten after every completed
+*> outer node so a restart resumes after the last one finished.
+*>-------------------------------------------------------------
+01 checkpointFileStatus pic x(2).
+01 checkpointStartX pic 9(6) value 0.
+01 dAlgorithmStartX pic 9(6).
+
+*> current lowest networkHWeightVal seen so far by
+*> selectNextOuterNode's scan for the next unvisited row to
+*> process.
+01 lowestOuterWeightVal pic 9(6).
+
+*> dAlgorithm's own outer-loop counter - not iteration, which
+*> updatePathViewer (called every relax step from deep inside
+*> runOuterNodeIteration, on every one of this loop's own
+*> passes) also uses as its own counter, and would clobber mid-
+*> loop if this loop were driven by the same field.
+01 outerIterationCount pic 9(6).
+
+*>-------------------------------------------------------------
+*> dAlgorithm audit trail - see openAuditLog/closeAuditLog/
+*> writeAuditPick/writeAuditVisited. One line per node picked
+*> by getNodeWithLowestDistance and one per node marked
+*> visited, so a run can be traced after the fact.
+*>-------------------------------------------------------------
+01 auditLogFileStatus pic x(2).
+01 auditIterDisplay pic zzzzz9.
+01 auditDistanceDisplay pic zzzzz9.
+
+*>-------------------------------------------------------------
+*> machine-readable path extract for downstream routing systems
+*> - see produceShortestPathExtract/writeExtractRecord and the
+*> pathext copybook (EXTFILE).
+*>-------------------------------------------------------------
+01 pathExtractFileStatus pic x(2).
+01 extractPathNodeCount pic 9(2).
+
 PROCEDURE DIVISION.
 
 
+    perform openAuditLog
     perform createNetwork
+    if networkLoadFailed
+        move 16 to return-code
+        perform terminateProgram
+    end-if
+    perform validateNetwork
+    if validationFailed
+        move 16 to return-code
+        perform terminateProgram
+    end-if
     move 0 to iteration
-    perform dAlgorithm
+    if allPairsRequested
+        perform produceAllPairsMatrix
+    else
+        perform dAlgorithm
+        perform produceShortestPathReport
+        perform produceShortestPathExtract
+    end-if
     perform terminateProgram.
 
 
 *>---------------------------
 createNetwork section.
 *>---------------------------
-    move "A" to networkHNode(1)
-    move 0 to networkHWeightVal(1)
-    move "A" to networkVNode(1,1)
-    move 0 to networkVWeightVal(1,1)
-    move 0 to networkDistanceVal(1,1)
-    set nodeIsVisited(1,1) to true
-
-    move "B" to networkVNode(1,2)
-    move high-value to networkVWeightVal(1,2)
-    move 2 to networkDistanceVal(1,2)
-    set nodeIsVisited(1,2) to false
-
-    move "C" to networkVNode(1,3)
-    move high-value to networkVWeightVal(1,3)
-    move 4 to networkDistanceVal(1,3)
-    set nodeIsVisited(1,3) to false
-
-    move "D" to networkVNode(1,4)
-    move high-value to networkVWeightVal(1,4)
-    move 0 to networkDistanceVal(1,4)
-    set nodeIsVisited(1,4) to false
-
-    move "E" to networkVNode(1,5)
-    move high-value to networkVWeightVal(1,5)
-    move 0 to networkDistanceVal(1,5)
-    set nodeIsVisited(1,5) to false
-
-    move "F" to networkVNode(1,6)
-    move high-value to networkVWeightVal(1,6)
-    move 0 to networkDistanceVal(1,6)
-    set nodeIsVisited(1,6) to false
-
-    *>*>B
-    move "B" to networkHNode(2)
-    move high-value to networkHWeightVal(2)
-
-    move "A" to networkVNode(2,1)
-    move 0 to networkVWeightVal(2,1)
-    move 2 to networkDistanceVal(2,1)
-    set nodeIsVisited(2,1) to true
-
-    move "B" to networkVNode(2,2)
-    move high-value to networkVWeightVal(2,2)
-    move 0 to networkDistanceVal(2,2)
-    set nodeIsVisited(2,2) to false
-
-    move "C" to networkVNode(2,3)
-    move high-value to networkVWeightVal(2,3)
-    move 1 to networkDistanceVal(2,3)
-    set nodeIsVisited(2,3) to false
-
-    move "D" to networkVNode(2,4)
-    move high-value to networkVWeightVal(2,4)
-    move 4 to networkDistanceVal(2,4)
-    set nodeIsVisited(2,4) to false
-
-    move "E" to networkVNode(2,5)
-    move high-value to networkVWeightVal(2,5)
-    move 2 to networkDistanceVal(2,5)
-    set nodeIsVisited(2,5) to false
-
-    move "F" to networkVNode(2,6)
-    move high-value to networkVWeightVal(2,6)
-    move 0 to networkDistanceVal(2,6)
-    set nodeIsVisited(2,6) to false
-
-    *>*> C
-    move "C" to networkHNode(3)
-    move high-value to networkHWeightVal(3)
-
-    move "A" to networkVNode(3,1)
-    move 0 to networkVWeightVal(3,1)
-    move 4 to networkDistanceVal(3,1)
-    set nodeIsVisited(3,1) to true
-
-    move "B" to networkVNode(3,2)
-    move high-value to networkVWeightVal(3,2)
-    move 1 to networkDistanceVal(3,2)
-    set nodeIsVisited(3,2) to false
-
-    move "C" to networkVNode(3,3)
-    move high-value to networkVWeightVal(3,3)
-    move 0 to networkDistanceVal(3,3)
-    set nodeIsVisited(3,3) to false
-
-    move "D" to networkVNode(3,4)
-    move high-value to networkVWeightVal(3,4)
-    move 0 to networkDistanceVal(3,4) *> obsobs change back to 0
-    set nodeIsVisited(3,4) to false
-
-    move "E" to networkVNode(3,5)
-    move high-value to networkVWeightVal(3,5)
-    move 3 to networkDistanceVal(3,5)
-    set nodeIsVisited(3,5) to false
-
-    move "F" to networkVNode(3,6)
-    move high-value to networkVWeightVal(3,6)
-    move 0 to networkDistanceVal(3,6)
-    set nodeIsVisited(3,6) to false
-
-    *>*> D
-    move "D" to networkHNode(4)
-    move high-value to networkHWeightVal(4)
-
-    move "A" to networkVNode(4,1)
-    move 0 to networkVWeightVal(4,1)
-    move 0 to networkDistanceVal(4,1)
-    set nodeIsVisited(4,1) to true
-
-    move "B" to networkVNode(4,2)
-    move high-value to networkVWeightVal(4,2)
-    move 4 to networkDistanceVal(4,2)
-    set nodeIsVisited(4,2) to false
-
-    move "C" to networkVNode(4,3)
-    move high-value to networkVWeightVal(4,3)
-    move 0 to networkDistanceVal(4,3)
-    set nodeIsVisited(4,3) to false
-
-    move "D" to networkVNode(4,4)
-    move high-value to networkVWeightVal(4,4)
-    move 0 to networkDistanceVal(4,4)
-    set nodeIsVisited(4,4) to false
-
-    move "E" to networkVNode(4,5)
-    move high-value to networkVWeightVal(4,5)
-    move 3 to networkDistanceVal(4,5)
-    set nodeIsVisited(4,5) to false
-
-    move "F" to networkVNode(4,6)
-    move high-value to networkVWeightVal(4,6)
-    move 2 to networkDistanceVal(4,6)
-    set nodeIsVisited(4,6) to false
-
-    *>*> E
-    move "E" to networkHNode(5)
-    move high-value to networkHWeightVal(5)
-
-    move "A" to networkVNode(5,1)
-    move 0 to networkVWeightVal(5,1)
-    move 0 to networkDistanceVal(5,1)
-    set nodeIsVisited(5,1) to true
-
-    move "B" to networkVNode(5,2)
-    move high-value to networkVWeightVal(5,2)
-    move 2 to networkDistanceVal(5,2)
-    set nodeIsVisited(5,2) to false
-
-    move "C" to networkVNode(5,3)
-    move high-value to networkVWeightVal(5,3)
-    move 3 to networkDistanceVal(5,3)
-    set nodeIsVisited(5,3) to false
-
-    move "D" to networkVNode(5,4)
-    move high-value to networkVWeightVal(5,4)
-    move 3 to networkDistanceVal(5,4)
-    set nodeIsVisited(5,4) to false
-
-    move "E" to networkVNode(5,5)
-    move high-value to networkVWeightVal(5,5)
-    move 0 to networkDistanceVal(5,5)
-    set nodeIsVisited(5,5) to false
-
-    move "F" to networkVNode(5,6)
-    move high-value to networkVWeightVal(5,6)
-    move 2 to networkDistanceVal(5,6)
-    set nodeIsVisited(5,6) to false
-
-    *>*> F
-    move "F" to networkHNode(6)
-    move high-value to networkHWeightVal(6)
-
-    move "A" to networkVNode(6,1)
-    move 0 to networkVWeightVal(6,1)
-    move 0 to networkDistanceVal(6,1)
-    set nodeIsVisited(6,1) to true
-
-    move "B" to networkVNode(6,2)
-    move high-value to networkVWeightVal(6,2)
-    move 0 to networkDistanceVal(6,2)
-    set nodeIsVisited(6,2) to false
-
-    move "C" to networkVNode(6,3)
-    move high-value to networkVWeightVal(6,3)
-    move 0 to networkDistanceVal(6,3)
-    set nodeIsVisited(6,3) to false
-
-    move "D" to networkVNode(6,4)
-    move high-value to networkVWeightVal(6,4)
-    move 2 to networkDistanceVal(6,4)
-    set nodeIsVisited(6,4) to false
-
-    move "E" to networkVNode(6,5)
-    move high-value to networkVWeightVal(6,5)
-    move 2 to networkDistanceVal(6,5)
-    set nodeIsVisited(6,5) to false
-
-    move "F" to networkVNode(6,6)
-    move high-value to networkVWeightVal(6,6)
-    move 0 to networkDistanceVal(6,6)
-    set nodeIsVisited(6,6) to false
+    perform readNetworkFile
+    if not networkLoadFailed
+        perform readRunParameters
+        perform arrangeNodeListWithOriginFirst
+        perform initializeAdjacencyFromEdges
+    end-if
+exit section.
+
+*>----------------------------------------------------------
+*> Picks up the requested origin/destination node from
+*> PARMFILE (see parmrec.cpy). No record on PARMFILE means
+*> "use the first node read from NETFILE as origin, report
+*> every destination" - the old all-nodes-from-A behaviour,
+*> generalised beyond node A. parmAllPairsFlag = "Y" asks for
+*> the full all-origins matrix instead - parmOriginNode/
+*> parmDestNode are meaningless in that mode, so they are left
+*> alone rather than applied.
+readRunParameters section.
+*>----------------------------------------------------------
+    move netNodeListVal(1) to originNode
+    move space to destinationNode
+    set restartRequested to false
+    set allPairsRequested to false
+    open input parmFile
+    if parmFileStatus = "00"
+        read parmFile
+            not at end
+                if parmAllPairsFlag = "Y"
+                    set allPairsRequested to true
+                else
+                    if parmOriginNode not = space
+                        move parmOriginNode to originNode
+                    end-if
+                    move parmDestNode to destinationNode
+                end-if
+                if parmRestartFlag = "Y"
+                    set restartRequested to true
+                end-if
+        end-read
+        close parmFile
+    end-if
+exit section.
+
+*>----------------------------------------------------------
+*> Reads netEdgeRecord entries from NETFILE (see netrec.cpy)
+*> and collects both the distinct node list and the raw edge
+*> list; initializeAdjacencyFromEdges turns those into the
+*> networkAdjacentTable the rest of the program expects.
+readNetworkFile section.
+*>----------------------------------------------------------
+    move 0 to netNodeCount
+    move 0 to netEdgeCount
+    set networkLoadFailed to false
+    open input networkFile
+    if networkFileStatus not = "00"
+        display "NETWORK VALIDATION ERROR: NETFILE COULD NOT BE OPENED - FILE STATUS "
+            networkFileStatus
+        set networkLoadFailed to true
+    else
+        perform until networkFileStatus = "10"
+            read networkFile
+                at end
+                    move "10" to networkFileStatus
+                not at end
+                    perform captureNetworkEdge
+            end-read
+        end-perform
+        close networkFile
+    end-if
+exit section.
+
+*>----------------------------------------------------------
+captureNetworkEdge section.
+*>----------------------------------------------------------
+    move netFromNode to netLookupNode
+    perform addNodeToNodeList
+
+    *> a blank connected-node-id just declares netFromNode as a
+    *> node in its own right, with no edge - that is how a
+    *> deliberately unconnected node gets into the network at
+    *> all, since every other record implies two connected nodes.
+    if netToNode = space
+        continue
+    else
+        add 1 to netEdgeCount
+        move netFromNode to netEdgeFromVal(netEdgeCount)
+        move netToNode to netEdgeToVal(netEdgeCount)
+        move netEdgeWeight to netEdgeWeightVal(netEdgeCount)
+
+        move netToNode to netLookupNode
+        perform addNodeToNodeList
+    end-if
+exit section.
+
+*>----------------------------------------------------------
+*> Adds netLookupNode to netNodeListTable unless it is
+*> already present.
+addNodeToNodeList section.
+*>----------------------------------------------------------
+    set netNodeFound to false
+    perform varying netRowIdx from 1 by 1 until netRowIdx > netNodeCount
+        if netNodeListVal(netRowIdx) = netLookupNode
+            set netNodeFound to true
+            exit perform
+        end-if
+    end-perform
+    if not netNodeFound
+        add 1 to netNodeCount
+        move netLookupNode to netNodeListVal(netNodeCount)
+    end-if
+exit section.
+
+*>----------------------------------------------------------
+*> dAlgorithm always starts its outer loop at row 1, so the
+*> origin node has to occupy that row no matter where it fell
+*> in the input file.
+arrangeNodeListWithOriginFirst section.
+*>----------------------------------------------------------
+    perform varying netRowIdx from 1 by 1 until netRowIdx > netNodeCount
+        if netNodeListVal(netRowIdx) = originNode
+            move netNodeListVal(1) to netNodeSwapVal
+            move originNode to netNodeListVal(1)
+            move netNodeSwapVal to netNodeListVal(netRowIdx)
+            exit perform
+        end-if
+    end-perform
+exit section.
+
+*>----------------------------------------------------------
+*> Builds networkAdjacentTable from netNodeListTable and
+*> netEdgeTable - the origin node starts known (weight 0,
+*> visited) and every other node starts at high-value
+*> (unknown), exactly as the old literal MOVEs did for node A.
+initializeAdjacencyFromEdges section.
+*>----------------------------------------------------------
+    perform varying netRowIdx from 1 by 1 until netRowIdx > netNodeCount
+        move netNodeListVal(netRowIdx) to networkHNode(netRowIdx)
+        if netNodeListVal(netRowIdx) = originNode
+            move 0 to networkHWeightVal(netRowIdx)
+        else
+            move high-value to networkHWeightVal(netRowIdx)
+        end-if
+        set hNodeIsVisited(netRowIdx) to false
+
+        perform varying netColIdx from 1 by 1 until netColIdx > netNodeCount
+            move netNodeListVal(netColIdx) to networkVNode(netRowIdx, netColIdx)
+            move 0 to networkDistanceVal(netRowIdx, netColIdx)
+            if netNodeListVal(netColIdx) = originNode
+                move 0 to networkVWeightVal(netRowIdx, netColIdx)
+                set nodeIsVisited(netRowIdx, netColIdx) to true
+            else
+                move high-value to networkVWeightVal(netRowIdx, netColIdx)
+                set nodeIsVisited(netRowIdx, netColIdx) to false
+            end-if
+        end-perform
+    end-perform
+
+    perform varying netEdgeIdx from 1 by 1 until netEdgeIdx > netEdgeCount
+        move netEdgeFromVal(netEdgeIdx) to netLookupNode
+        perform findNodeListPosition
+        move netLookupPos to netFromPos
+
+        move netEdgeToVal(netEdgeIdx) to netLookupNode
+        perform findNodeListPosition
+        move netLookupPos to netToPos
+
+        if netFromPos > 0 and netToPos > 0
+            move netEdgeWeightVal(netEdgeIdx) to networkDistanceVal(netFromPos, netToPos)
+        end-if
+    end-perform
+exit section.
+
+*>----------------------------------------------------------
+*> Looks netLookupNode up in netNodeListTable, returns its
+*> row/column position in netLookupPos (0 if not found).
+findNodeListPosition section.
+*>----------------------------------------------------------
+    move 0 to netLookupPos
+    perform varying netRowIdx from 1 by 1 until netRowIdx > netNodeCount
+        if netNodeListVal(netRowIdx) = netLookupNode
+            move netRowIdx to netLookupPos
+            exit perform
+        end-if
+    end-perform
+exit section.
+
+*>----------------------------------------------------------
+*> Sanity-checks the adjacency data that createNetwork just
+*> built before dAlgorithm is trusted to run against it - we
+*> have already been bitten once by a hand-edited distance
+*> value going in wrong (see the old C-D typo this replaced).
+*> Rejects negative weights, self-loops, A-B/B-A mismatches
+*> and nodes with no connections at all.
+validateNetwork section.
+*>----------------------------------------------------------
+    set validationFailed to false
+    perform validateEdgeWeightsAndSelfLoops
+    perform validateEdgeSymmetry
+    perform validateNoOrphanNodes
+    perform validateRunParameters
+exit section.
+
+*>----------------------------------------------------------
+validateEdgeWeightsAndSelfLoops section.
+*>----------------------------------------------------------
+    perform varying netEdgeIdx from 1 by 1 until netEdgeIdx > netEdgeCount
+        if netEdgeWeightVal(netEdgeIdx) < 0
+            move netEdgeWeightVal(netEdgeIdx) to validationWeightDisplay
+            move spaces to validationMessage
+            string "NEGATIVE WEIGHT " validationWeightDisplay
+                   " ON EDGE " netEdgeFromVal(netEdgeIdx) "-"
+                   netEdgeToVal(netEdgeIdx) delimited by size
+                into validationMessage
+            perform reportValidationError
+        end-if
+        if netEdgeFromVal(netEdgeIdx) = netEdgeToVal(netEdgeIdx)
+            move spaces to validationMessage
+            string "SELF-LOOP ON NODE " netEdgeFromVal(netEdgeIdx)
+                delimited by size into validationMessage
+            perform reportValidationError
+        end-if
+    end-perform
+exit section.
+
+*>----------------------------------------------------------
+*> Compares every edge's weight against its reverse - the
+*> network is supposed to be undirected, so A-B must equal B-A.
+validateEdgeSymmetry section.
+*>----------------------------------------------------------
+    perform varying netRowIdx from 1 by 1 until netRowIdx > netNodeCount
+        perform varying netColIdx from netRowIdx by 1 until netColIdx > netNodeCount
+            if netColIdx not = netRowIdx
+            and networkDistanceVal(netRowIdx, netColIdx)
+                not = networkDistanceVal(netColIdx, netRowIdx)
+                move spaces to validationMessage
+                string "ASYMMETRIC EDGE " netNodeListVal(netRowIdx) "-"
+                       netNodeListVal(netColIdx) delimited by size
+                    into validationMessage
+                perform reportValidationError
+            end-if
+        end-perform
+    end-perform
+exit section.
+
+*>----------------------------------------------------------
+*> A node that never appears in any edge record can never be
+*> reached or left - that is almost certainly missing data.
+validateNoOrphanNodes section.
+*>----------------------------------------------------------
+    perform varying netRowIdx from 1 by 1 until netRowIdx > netNodeCount
+        set netNodeFound to false
+        perform varying netEdgeIdx from 1 by 1 until netEdgeIdx > netEdgeCount
+            if netEdgeFromVal(netEdgeIdx) = netNodeListVal(netRowIdx)
+            or netEdgeToVal(netEdgeIdx) = netNodeListVal(netRowIdx)
+                set netNodeFound to true
+                exit perform
+            end-if
+        end-perform
+        if not netNodeFound
+            move spaces to validationMessage
+            string "ORPHAN NODE " netNodeListVal(netRowIdx)
+                " HAS NO CONNECTIONS" delimited by size
+                into validationMessage
+            perform reportValidationError
+        end-if
+    end-perform
+exit section.
+
+*>----------------------------------------------------------
+*> readRunParameters accepts whatever origin/destination
+*> PARMFILE asked for without checking it against the network
+*> that was actually loaded - confirm both are real nodes here,
+*> same as any other bad input, instead of silently running from
+*> the wrong node or silently producing an empty report.
+validateRunParameters section.
+*>----------------------------------------------------------
+    set netNodeFound to false
+    perform varying netRowIdx from 1 by 1 until netRowIdx > netNodeCount
+        if netNodeListVal(netRowIdx) = originNode
+            set netNodeFound to true
+            exit perform
+        end-if
+    end-perform
+    if not netNodeFound
+        move spaces to validationMessage
+        string "ORIGIN NODE " originNode " NOT FOUND IN NETWORK"
+            delimited by size into validationMessage
+        perform reportValidationError
+    end-if
+
+    if destinationNode not = space
+        set netNodeFound to false
+        perform varying netRowIdx from 1 by 1 until netRowIdx > netNodeCount
+            if netNodeListVal(netRowIdx) = destinationNode
+                set netNodeFound to true
+                exit perform
+            end-if
+        end-perform
+        if not netNodeFound
+            move spaces to validationMessage
+            string "DESTINATION NODE " destinationNode
+                   " NOT FOUND IN NETWORK" delimited by size
+                into validationMessage
+            perform reportValidationError
+        end-if
+    end-if
+exit section.
 
+*>----------------------------------------------------------
+reportValidationError section.
+*>----------------------------------------------------------
+    display "NETWORK VALIDATION ERROR: " validationMessage
+    set validationFailed to true
 exit section.
 
 *>---------------------------
 dAlgorithm section.
 *>---------------------------
-    perform varying x from 1 by 1 until x > 6
-        set visited to false
+    perform loadCheckpoint
+    compute dAlgorithmStartX = checkpointStartX + 1
+
+    *> set path of initial node to itself e.g A->A - done once,
+    *> regardless of which node the outer loop below actually
+    *> starts at on a checkpoint restart
+    perform populatePathViewer
+
+    perform varying outerIterationCount from dAlgorithmStartX by 1
+            until outerIterationCount > netNodeCount
+        perform selectNextOuterNode
+        if x = 0
+            *> nothing still unvisited is reachable this run - see
+            *> selectNextOuterNode. Stop the outer loop here; the
+            *> remaining rows keep the high-value networkHWeightVal
+            *> createNetwork gave them, which
+            *> produceShortestPathReport/produceShortestPathExtract
+            *> already detect and flag instead of reporting a wrong
+            *> distance.
+            exit perform
+        end-if
+        perform runOuterNodeIteration
+        perform writeCheckpoint
+    end-perform
+exit section.
 
-        *> set path of initial node to itself e.g A->A
-        if x = 1
-            perform populatePathViewer
+*>----------------------------------------------------------
+*> Picks the row dAlgorithm's next outer iteration should
+*> process - whichever unvisited row currently holds the lowest
+*> networkHWeightVal, same as a textbook priority-queue
+*> Dijkstra. The table's row order (set by
+*> arrangeNodeListWithOriginFirst) only happens to match that
+*> priority order for some origins - a row with three or more
+*> neighbours, or one sitting further down the table, can still
+*> hold the true next-closest node, so the outer loop can no
+*> longer just walk x = 1, 2, 3... in table order.
+selectNextOuterNode section.
+*>----------------------------------------------------------
+    move 0 to x
+    move 0 to lowestOuterWeightVal
+    perform varying netRowIdx from 1 by 1 until netRowIdx > netNodeCount
+        if not hNodeIsVisited(netRowIdx)
+        and networkHWeightVal(netRowIdx) not = high-value
+            if x = 0
+            or networkHWeightVal(netRowIdx) < lowestOuterWeightVal
+                move netRowIdx to x
+                move networkHWeightVal(netRowIdx) to lowestOuterWeightVal
+            end-if
         end-if
+    end-perform
 
-        perform until visited
-            perform getNodeWithLowestDistance
-            if lowestXValue = 0
-            or lowestYValue = 0
+    *> x is left at 0 when nothing unvisited has a finite
+    *> networkHWeightVal yet - only possible on a checkpoint restart,
+    *> where the rows before the resume point were never actually
+    *> re-relaxed this run (see loadCheckpoint), or for a node in a
+    *> different, disconnected component than the origin. Callers
+    *> must stop the outer loop on x = 0 rather than process a row
+    *> whose own distance is not yet known - relaxing a node's
+    *> neighbours from an unknown distance is exactly the silent
+    *> wrong-answer bug this section replaced.
+exit section.
+
+*>----------------------------------------------------------
+*> One pass of dAlgorithm's outer loop for the current x - picks
+*> the lowest-distance unvisited node, relaxes its neighbours,
+*> and marks it visited. Pulled out of dAlgorithm so
+*> produceAllPairsMatrix can drive the same inner logic once per
+*> origin without going through the checkpoint machinery, which
+*> only makes sense for the single-origin run that req009's JCL
+*> restarts.
+runOuterNodeIteration section.
+*>----------------------------------------------------------
+    set visited to false
+
+    perform until visited
+        perform getNodeWithLowestDistance
+        if lowestXValue = 0
+        or lowestYValue = 0
+            exit perform
+        end-if
+        perform writeAuditPick
+        if networkVWeightVal(lowestXValue,lowestYValue) = high-value
+            move 0 to networkVWeightVal(lowestXValue,lowestYValue)
+        end-if
+        move networkVWeightVal(lowestXValue,lowestYValue) to valueToDisplay
+        perform getWeightValueOfNode
+        compute networkVWeightVal(lowestXValue,lowestYValue) = weightValueFromHNode + lowestNodeDistanceVal
+        set nodeIsVisited(lowestXValue, lowestYValue) to true
+        perform writeAuditVisited
+        perform checkConnectedNodesAreVisited
+        perform updateNodeWithWeightValue
+    end-perform
+    set hNodeIsVisited(x) to true
+    set visited to false
+exit section.
+
+*>----------------------------------------------------------
+*> All-pairs mode (parmAllPairsFlag = "Y") - runs dAlgorithm's
+*> outer loop once per node as origin, and writes every row of
+*> the resulting N-by-N distance/path matrix to RPTFILE in one
+*> run, instead of the operator re-running the job once per
+*> origin. Does not checkpoint - restart is only meaningful for
+*> the single-origin run req006 built it for.
+produceAllPairsMatrix section.
+*>----------------------------------------------------------
+    perform varying allPairsOriginIdx from 1 by 1
+            until allPairsOriginIdx > netNodeCount
+        move netNodeListVal(allPairsOriginIdx)
+            to allPairsNodeListVal(allPairsOriginIdx)
+    end-perform
+
+    open output reportFile
+    if reportFileStatus not = "00"
+        display "NETWORK VALIDATION ERROR: RPTFILE COULD NOT BE OPENED - FILE STATUS "
+            reportFileStatus
+        move 16 to return-code
+        perform terminateProgram
+    end-if
+    perform writeAllPairsHeading
+    perform varying allPairsOriginIdx from 1 by 1
+            until allPairsOriginIdx > netNodeCount
+
+            *> restore the snapshot order before every origin's swap,
+            *> so each pass starts one swap away from the original
+            *> load order - exactly the arrangement dAlgorithm already
+            *> runs from in single-origin mode - instead of swapping
+            *> from whatever order the previous origin's pass left
+            *> netNodeListTable in.
+        perform varying netRowIdx from 1 by 1 until netRowIdx > netNodeCount
+            move allPairsNodeListVal(netRowIdx) to netNodeListVal(netRowIdx)
+        end-perform
+        move allPairsNodeListVal(allPairsOriginIdx) to originNode
+        move space to destinationNode
+        perform arrangeNodeListWithOriginFirst
+        perform initializeAdjacencyFromEdges
+        perform populatePathViewer
+        perform varying outerIterationCount from 1 by 1
+                until outerIterationCount > netNodeCount
+            perform selectNextOuterNode
+            if x = 0
+                *> this origin cannot reach anything still unvisited -
+                *> see selectNextOuterNode/dAlgorithm. Stop this
+                *> origin's pass; its unreached rows keep high-value,
+                *> which the loop below already detects and flags.
                 exit perform
             end-if
-            if networkVWeightVal(lowestXValue,lowestYValue) = high-value
-                move 0 to networkVWeightVal(lowestXValue,lowestYValue)
+            perform runOuterNodeIteration
+        end-perform
+        perform varying p from 1 by 1 until p > netNodeCount
+            *> a node in a different, disconnected component from
+            *> this pass's origin is never relaxed away from
+            *> high-value either - same sentinel, same fix as
+            *> produceShortestPathReport above.
+            if networkHWeightVal(p) = high-value
+                perform writeReportSkippedLine
+            else
+                move networkHWeightVal(p) to trackingPathTotalDistance(p)
+                perform formatPathDisplay
+                perform writeReportDetailLine
+            end-if
+        end-perform
+    end-perform
+    close reportFile
+exit section.
+
+*>----------------------------------------------------------
+writeAllPairsHeading section.
+*>----------------------------------------------------------
+    accept runDateYYYYMMDD from date yyyymmdd
+
+    move spaces to reportLine
+    string runDateYYYYMMDD(1:4) "-" runDateYYYYMMDD(5:2) "-"
+           runDateYYYYMMDD(7:2) delimited by size into runDateDisplay
+    string "DIJKSTRA SHORTEST PATH REPORT        RUN DATE: "
+           runDateDisplay delimited by size into reportLine
+    write reportRecord from reportLine
+
+    move spaces to reportLine
+    string "ALL-PAIRS MODE - EVERY NODE AS ORIGIN" delimited by size
+        into reportLine
+    write reportRecord from reportLine
+
+    move spaces to reportLine
+    write reportRecord from reportLine
+
+    move spaces to reportLine
+    string "ORIGIN  DESTINATION  DISTANCE  PATH" delimited by size
+        into reportLine
+    write reportRecord from reportLine
+
+    move spaces to reportLine
+    string "------  -----------  --------  ------------------------"
+        delimited by size into reportLine
+    write reportRecord from reportLine
+exit section.
+
+*>----------------------------------------------------------
+*> Restores progress from CHKFILE (see chkprec.cpy), but only
+*> when PARMFILE's parmRestartFlag asked for a restart - CHKFILE
+*> is catalogued across runs (see jcl/dijkstr.jcl), so a normal
+*> run that honoured it unconditionally would read the previous
+*> run's completed checkpoint and do nothing at all. Without a
+*> restart requested, dAlgorithm always starts fresh at node 1
+*> regardless of what CHKFILE happens to contain.
+loadCheckpoint section.
+*>----------------------------------------------------------
+    move 0 to checkpointStartX
+    if restartRequested
+        open input checkpointFile
+        if checkpointFileStatus = "00"
+            read checkpointFile
+                not at end
+                    move chkLastCompletedX to checkpointStartX
+                    perform varying netRowIdx from 1 by 1
+                            until netRowIdx > netNodeCount
+                        if chkNodeVisitedFlags(netRowIdx:1) = "1"
+                            set hNodeIsVisited(netRowIdx) to true
+                        else
+                            set hNodeIsVisited(netRowIdx) to false
+                        end-if
+                    end-perform
+            end-read
+            close checkpointFile
+        end-if
+    end-if
+exit section.
+
+*>----------------------------------------------------------
+*> Rewrites CHKFILE with the outer loop's progress so far -
+*> called after every completed outer node (see dAlgorithm).
+writeCheckpoint section.
+*>----------------------------------------------------------
+    move spaces to chkNodeVisitedFlags
+    perform varying netRowIdx from 1 by 1 until netRowIdx > netNodeCount
+        if hNodeIsVisited(netRowIdx)
+            move "1" to chkNodeVisitedFlags(netRowIdx:1)
+        else
+            move "0" to chkNodeVisitedFlags(netRowIdx:1)
+        end-if
+    end-perform
+    move x to chkLastCompletedX
+
+    open output checkpointFile
+    if checkpointFileStatus not = "00"
+        display "NETWORK VALIDATION ERROR: CHKFILE COULD NOT BE OPENED - FILE STATUS "
+            checkpointFileStatus
+        move 16 to return-code
+        perform terminateProgram
+    end-if
+    write chkCheckpointRecord
+    close checkpointFile
+exit section.
+
+*>----------------------------------------------------------
+*> Writes the formatted shortest-path report that used to just
+*> be a console DISPLAY of trackingPathHead/trackingPathTableGrp -
+*> RPTFILE now carries a heading, the run date and one printed
+*> line per node showing its full path from the origin.
+produceShortestPathReport section.
+*>----------------------------------------------------------
+    open output reportFile
+    if reportFileStatus not = "00"
+        display "NETWORK VALIDATION ERROR: RPTFILE COULD NOT BE OPENED - FILE STATUS "
+            reportFileStatus
+        move 16 to return-code
+        perform terminateProgram
+    end-if
+    perform writeReportHeading
+    perform varying p from 1 by 1 until p > netNodeCount
+        if destinationNode = space
+        or trackingPathHead(p) = destinationNode
+
+            *> A restart that resumes past node 1 (see loadCheckpoint)
+            *> never re-drives the outer loop for a node checkpointed
+            *> as already done, so that node's networkHWeightVal is
+            *> still sitting at the high-value sentinel createNetwork
+            *> gave it - and any later node whose shortest route only
+            *> runs through that skipped node is stuck at high-value
+            *> too, having never been relaxed this run. Flag those
+            *> instead of printing a PIC 9(6) loaded with high-value
+            *> bytes as if it were a real distance.
+            if networkHWeightVal(p) = high-value
+                perform writeReportSkippedLine
+            else
+                move networkHWeightVal(p) to trackingPathTotalDistance(p)
+                perform formatPathDisplay
+                perform writeReportDetailLine
+            end-if
+        end-if
+    end-perform
+    close reportFile
+exit section.
+
+*>----------------------------------------------------------
+*> Stands in for writeReportDetailLine when networkHWeightVal(p)
+*> was never computed this run - see produceShortestPathReport.
+writeReportSkippedLine section.
+*>----------------------------------------------------------
+    move spaces to reportLine
+    string trackingPathHead(1) "       " trackingPathHead(p)
+           "    **NO DISTANCE COMPUTED THIS RUN - NODE WAS ALREADY "
+           "CHECKPOINTED BEFORE A RESTART, OR IS UNREACHABLE FROM "
+           "THIS ORIGIN**" delimited by size
+        into reportLine
+    write reportRecord from reportLine
+exit section.
+
+*>----------------------------------------------------------
+writeReportHeading section.
+*>----------------------------------------------------------
+    accept runDateYYYYMMDD from date yyyymmdd
+
+    move spaces to reportLine
+    string runDateYYYYMMDD(1:4) "-" runDateYYYYMMDD(5:2) "-"
+           runDateYYYYMMDD(7:2) delimited by size into runDateDisplay
+    string "DIJKSTRA SHORTEST PATH REPORT        RUN DATE: "
+           runDateDisplay delimited by size into reportLine
+    write reportRecord from reportLine
+
+    move spaces to reportLine
+    if destinationNode = space
+        string "REQUESTED ORIGIN: " originNode
+               "   DESTINATION: ALL" delimited by size into reportLine
+    else
+        string "REQUESTED ORIGIN: " originNode
+               "   DESTINATION: " destinationNode
+            delimited by size into reportLine
+    end-if
+    write reportRecord from reportLine
+
+    move spaces to reportLine
+    write reportRecord from reportLine
+
+    move spaces to reportLine
+    string "ORIGIN  DESTINATION  DISTANCE  PATH" delimited by size
+        into reportLine
+    write reportRecord from reportLine
+
+    move spaces to reportLine
+    string "------  -----------  --------  ------------------------"
+        delimited by size into reportLine
+    write reportRecord from reportLine
+exit section.
+
+*>----------------------------------------------------------
+*> Builds pathDisplayArea as a readable "A -> B -> D" string
+*> out of the trackingPathNodeVal entries for row p.
+formatPathDisplay section.
+*>----------------------------------------------------------
+    move spaces to pathDisplayArea
+    move 1 to pathDisplayPtr
+    perform varying o from 1 by 1 until o > netNodeCount
+        if trackingPathNodeVal(p,o) not = space
+            if pathDisplayPtr > 1
+                string " -> " delimited by size
+                    into pathDisplayArea with pointer pathDisplayPtr
             end-if
-            move networkVWeightVal(lowestXValue,lowestYValue) to valueToDisplay
-            perform getWeightValueOfNode
-            compute networkVWeightVal(lowestXValue,lowestYValue) = weightValueFromHNode + lowestNodeDistanceVal
-            set nodeIsVisited(lowestXValue, lowestYValue) to true
-            perform checkConnectedNodesAreVisited
-            perform updateNodeWithWeightValue
-       end-perform
-       set hNodeIsVisited(x) to true
-       set visited to false
+            string trackingPathNodeVal(p,o) delimited by size
+                into pathDisplayArea with pointer pathDisplayPtr
+        end-if
     end-perform
+exit section.
 
-    perform varying p from 1 by 1 until p > 6
-        display trackingPathHead(p) " -> " trackingPathTableGrp(p)
+*>----------------------------------------------------------
+writeReportDetailLine section.
+*>----------------------------------------------------------
+    move trackingPathTotalDistance(p) to totalDistanceDisplay
+    move spaces to reportLine
+    string trackingPathHead(1) "       " trackingPathHead(p)
+           "            " totalDistanceDisplay
+           "    " pathDisplayArea
+        delimited by size into reportLine
+        on overflow
+            display "REPORT LINE TRUNCATED FOR DESTINATION "
+                trackingPathHead(p)
+    end-string
+    write reportRecord from reportLine
+exit section.
+
+*>----------------------------------------------------------
+*> Writes EXTFILE (see pathext.cpy) - the same paths as
+*> RPTFILE above, one fixed-format pathExtractRecord apiece,
+*> for a downstream routing system to read instead of a human.
+produceShortestPathExtract section.
+*>----------------------------------------------------------
+    open output pathExtractFile
+    if pathExtractFileStatus not = "00"
+        display "NETWORK VALIDATION ERROR: EXTFILE COULD NOT BE OPENED - FILE STATUS "
+            pathExtractFileStatus
+        move 16 to return-code
+        perform terminateProgram
+    end-if
+    perform varying p from 1 by 1 until p > netNodeCount
+        *> Skip a node networkHWeightVal never relaxed away from
+        *> high-value this run (see produceShortestPathReport) -
+        *> pextTotalDistance is a PIC 9(6) a downstream program
+        *> reads as a number, so a row that was not actually
+        *> computed this run must not be written at all, not
+        *> written with high-value bytes moved into it.
+        if networkHWeightVal(p) not = high-value
+        and (destinationNode = space
+        or trackingPathHead(p) = destinationNode)
+            perform buildExtractPathNodes
+            perform writeExtractRecord
+        end-if
+    end-perform
+    close pathExtractFile
+exit section.
+
+*>----------------------------------------------------------
+*> Builds pextPathNodes as the plain run of path nodes for row
+*> p, with no " -> " separators, plus how many nodes are in it.
+buildExtractPathNodes section.
+*>----------------------------------------------------------
+    move spaces to pextPathNodes
+    move 0 to extractPathNodeCount
+    perform varying o from 1 by 1 until o > netNodeCount
+        if trackingPathNodeVal(p,o) not = space
+            add 1 to extractPathNodeCount
+            move trackingPathNodeVal(p,o) to pextPathNodes(extractPathNodeCount:1)
+        end-if
     end-perform
 exit section.
 
+*>----------------------------------------------------------
+writeExtractRecord section.
+*>----------------------------------------------------------
+    move trackingPathHead(1) to pextOriginNode
+    move trackingPathHead(p) to pextDestNode
+    move trackingPathTotalDistance(p) to pextTotalDistance
+    move extractPathNodeCount to pextPathNodeCount
+    write pathExtractRecord
+exit section.
+
 *>------------------------------------
+*> dAlgorithm's inner relax loop (runOuterNodeIteration) keeps
+*> going until every direct neighbour of row x has been marked
+*> visited - so this row's outer node is only "done" once all of
+*> its edges, not just the one just relaxed, lead to a visited
+*> node. A row with more than two neighbours (e.g. node D, wired
+*> to B, E and F) needs all three checked, not just the most
+*> recently relaxed one.
 checkConnectedNodesAreVisited section.
 *>------------------------------------
-    set visited to false
-    set dsiplayNodesAfterVisitFalse to false
-    perform varying y from 1 by 1 until y > 6
+    set visited to true
+    perform varying y from 1 by 1 until y > netNodeCount
         if networkDistanceVal(x,y) not = 0
-            if nodeIsVisited(x,y)
-                if dsiplayNodesAfterVisitFalse
-                    set dsiplayNodesAfterVisitFalse to false
-                    continue
-                else
-                    set visited to true
-                end-if
-            else
-                set visited to false
-                set dsiplayNodesAfterVisitFalse to true
-            end-if
+        and not nodeIsVisited(x,y)
+            set visited to false
         end-if
     end-perform
 exit section.
 
 *>----------------------------
+*> selectNextOuterNode never hands the outer loop a row x whose
+*> own networkHWeightVal is still high-value (see there and
+*> dAlgorithm/produceAllPairsMatrix, which both stop the outer
+*> loop rather than call this section on such a row) - relaxing a
+*> node's neighbours from an unknown distance is how a checkpoint-
+*> skipped or disconnected node used to produce a wrong, non-
+*> error distance instead of staying flagged. The high-value check
+*> below is kept only as a backstop in case that ever changes.
 getWeightValueOfNode section.
 *>----------------------------
     initialize weightValueFromHNode
@@ -382,7 +1117,7 @@ exit section.
 updateNodeWithWeightValue section.
 *>---------------------------------
     initialize destinationWeightNode
-    perform varying y from 1 by 1 until y > 6
+    perform varying y from 1 by 1 until y > netNodeCount
         if networkHNode(y) = networkVNode(lowestXValue, lowestYValue)
             if networkHWeightVal(y) >= networkVWeightVal(lowestXValue, lowestYValue)
                 perform updatePathViewer
@@ -399,7 +1134,8 @@ exit section.
 *>-------------------------
 populatePathViewer section.
 *>-------------------------
-    perform varying p from 1 by 1 until p > 6
+    initialize trackingPathTable
+    perform varying p from 1 by 1 until p > netNodeCount
         move networkHNode(p) to trackingPathHead(p)
         if p = 1
             move networkHNode(p) to trackingPathNodeVal(p,1)
@@ -412,10 +1148,10 @@ updatePathViewer section.
 *>------------------------
     initialize pathBuilderTable
     move 0 to i
-    perform varying p from 1 by 1 until p > 6
+    perform varying p from 1 by 1 until p > netNodeCount
         if trackingPathHead(p) = networkHNode(x)
 
-            perform varying o from 1 by 1 until o > 5
+            perform varying o from 1 by 1 until o > netNodeCount
                 if trackingPathNodeVal(p,o) not = space
                     add 1 to i
                     move trackingPathNodeVal(p,o) to pathBuilderVal(i)
@@ -424,15 +1160,22 @@ updatePathViewer section.
         end-if
     end-perform
 
-    perform varying p from 1 by 1 until p > 6
+    perform varying p from 1 by 1 until p > netNodeCount
         if trackingPathHead(p) = networkVNode(lowestXValue,lowestYValue)
-            perform varying o from 1 by 1 until o > 5
+            perform varying o from 1 by 1 until o > netNodeCount
                 if pathBuilderVal(o) = space
                     move networkVNode(lowestXValue,lowestYValue) to trackingPathNodeVal(p,o)
-                    if o < 5
-                        compute iteration = 5 - o
-                        move space to trackingPathNodeVal(p,o + iteration)
-                    end-if
+
+                    *> a relaxed path can be shorter than the one it
+                    *> replaces - blank every slot this path no longer
+                    *> uses, not just the last one, or a shorter route
+                    *> keeps trailing nodes from the longer route it
+                    *> displaced.
+                    compute iteration = o + 1
+                    perform varying iteration from iteration by 1
+                            until iteration > netNodeCount
+                        move space to trackingPathNodeVal(p,iteration)
+                    end-perform
                     exit perform
                 else
                     move pathBuilderVal(o) to trackingPathNodeVal(p,o)
@@ -450,7 +1193,7 @@ getNodeWithLowestDistance section.
     initialize currentNodeDataArea
                previousNodeDataArea
                lowestNodeDataArea
-    perform varying y from 1 by 1 until y > 6
+    perform varying y from 1 by 1 until y > netNodeCount
         perform checkVisitingNodeIsVisited
         if networkDistanceVal(x,y) > 0
         and not nodeIsVisited(x,y)
@@ -483,7 +1226,7 @@ exit section.
 checkVisitingNodeIsVisited section.
 *>----------------------------------
     set skip to false
-    perform varying z from 1 by 1 until z > 6
+    perform varying z from 1 by 1 until z > netNodeCount
         if networkVNode(x,y) = networkHNode(z)
             if hNodeIsVisited(z)
                 set skip to true
@@ -498,5 +1241,61 @@ exit section.
 *>---------------------------
 terminateProgram section.
 *>---------------------------
+    perform closeAuditLog
     stop run
 exit section.
+
+*>----------------------------------------------------------
+*> Opens TRCFILE for the dAlgorithm audit trail. Always on -
+*> there is no parameter to turn it off, matching the fixed
+*> DD allocation the JCL gives TRCFILE.
+openAuditLog section.
+*>----------------------------------------------------------
+    set auditLoggingEnabled to false
+    open output auditLogFile
+    if auditLogFileStatus not = "00"
+        display "NETWORK VALIDATION ERROR: TRCFILE COULD NOT BE OPENED - FILE STATUS "
+            auditLogFileStatus
+        move 16 to return-code
+        perform terminateProgram
+    end-if
+    set auditLoggingEnabled to true
+exit section.
+
+*>----------------------------------------------------------
+closeAuditLog section.
+*>----------------------------------------------------------
+    if auditLoggingEnabled
+        close auditLogFile
+    end-if
+exit section.
+
+*>----------------------------------------------------------
+*> Logs the node getNodeWithLowestDistance picked this pass
+*> through dAlgorithm's inner perform, and the distance it was
+*> picked at.
+writeAuditPick section.
+*>----------------------------------------------------------
+    if auditLoggingEnabled
+        move x to auditIterDisplay
+        move lowestNodeDistanceVal to auditDistanceDisplay
+        move spaces to debugLogger
+        string "OUTER " auditIterDisplay "  PICKED NODE " lowestNodeVal
+               "  DISTANCE " auditDistanceDisplay
+            delimited by size into debugLogger
+        write auditLogRecord from debugLogger(1:132)
+    end-if
+exit section.
+
+*>----------------------------------------------------------
+*> Logs the node dAlgorithm has just marked visited.
+writeAuditVisited section.
+*>----------------------------------------------------------
+    if auditLoggingEnabled
+        move x to auditIterDisplay
+        move spaces to debugLogger
+        string "OUTER " auditIterDisplay "  VISITED NODE " lowestNodeVal
+            delimited by size into debugLogger
+        write auditLogRecord from debugLogger(1:132)
+    end-if
+exit section.
